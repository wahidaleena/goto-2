@@ -1,15 +1,413 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO WS-TRANS-DSNAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO 'REJECTS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO 'RPTOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CKPTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           05  TRANS-ID                   PIC X(10).
+           05  TRANS-CODE                 PIC X(2).
+           05  TRANS-AMOUNT               PIC S9(9)V99.
+           05  TRANS-DATE                 PIC X(8).
+           05  FILLER                     PIC X(49).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD.
+           05  REJ-TRANS-ID                PIC X(10).
+           05  REJ-REASON-CODE             PIC X(4).
+           05  REJ-REASON-TEXT             PIC X(40).
+           05  FILLER                      PIC X(26).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                     PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-STATUS              PIC X.
+               88  CKPT-IN-PROGRESS         VALUE 'I'.
+               88  CKPT-COMPLETE            VALUE 'C'.
+           05  CKPT-RECORDS-READ            PIC 9(9).
+           05  CKPT-RECORDS-REJECTED        PIC 9(9).
+           05  CKPT-WS-A                    PIC 9(9).
+           05  CKPT-TIMESTAMP               PIC X(16).
+           05  CKPT-OVERFLOW-FLAG           PIC X.
+           05  FILLER                       PIC X(35).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-JOB-DATE                 PIC X(8).
+           05  AUD-START-TIME               PIC X(8).
+           05  AUD-END-TIME                 PIC X(8).
+           05  AUD-RUN-MODE                 PIC X(7).
+           05  AUD-RECORDS-PROCESSED        PIC 9(9).
+           05  AUD-RECORDS-REJECTED         PIC 9(9).
+           05  AUD-RETURN-CODE              PIC 9(3).
+           05  FILLER                       PIC X(28).
+
           WORKING-STORAGE SECTION.
-          01 WS-A PIC 9 VALUE 2.
-          
-       PROCEDURE DIVISION.
+          COPY WSCOUNTS.
+
+          01  WS-RUN-MODE                 PIC X(7) VALUE 'DAILY'.
+              88  WS-RUN-MODE-DAILY       VALUE 'DAILY'.
+              88  WS-RUN-MODE-MONTHLY     VALUE 'MONTHLY'.
+
+          01  WS-TRANS-DSNAME             PIC X(8) VALUE 'TRANSIN'.
+          01  WS-CODE-LIMIT               PIC 9 VALUE 3.
+
+          01  WS-TRANS-STATUS             PIC X(2) VALUE '00'.
+              88  WS-TRANS-OK             VALUE '00'.
+
+          01  WS-REJECT-STATUS            PIC X(2) VALUE '00'.
+          01  WS-REPORT-STATUS            PIC X(2) VALUE '00'.
+          01  WS-CKPT-STATUS              PIC X(2) VALUE '00'.
+          01  WS-AUDIT-STATUS             PIC X(2) VALUE '00'.
+
+          01  WS-FILE-ERROR-FLAG          PIC X VALUE 'N'.
+              88  WS-FILE-ERROR           VALUE 'Y'.
+
+          01  WS-AUDIT-START-TIME         PIC 9(8) VALUE ZERO.
+          01  WS-PARM-LEN                 PIC S9(4) COMP VALUE ZERO.
+
+          01  WS-CKPT-INTERVAL            PIC 9(5) VALUE 1000.
+          01  WS-CKPT-SINCE-LAST          PIC 9(5) VALUE ZERO.
+          01  WS-RESTART-SKIP-COUNT       PIC 9(9) VALUE ZERO.
+          01  WS-SKIP-SUB                 PIC 9(9) VALUE ZERO.
+          01  WS-CKPT-TS-DATE             PIC 9(8).
+          01  WS-CKPT-TS-TIME             PIC 9(8).
+
+          01  WS-RUN-DATE                 PIC 9(8).
+          01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+              05  WS-RUN-CC               PIC 9(2).
+              05  WS-RUN-YY               PIC 9(2).
+              05  WS-RUN-MM               PIC 9(2).
+              05  WS-RUN-DD               PIC 9(2).
+          01  WS-RUN-TIME                 PIC 9(8).
+          01  WS-RUN-TIME-R REDEFINES WS-RUN-TIME.
+              05  WS-RUN-HH               PIC 9(2).
+              05  WS-RUN-MN               PIC 9(2).
+              05  WS-RUN-SS               PIC 9(2).
+              05  WS-RUN-HS               PIC 9(2).
+
+          01  WS-REPORT-TOTAL-PIC         PIC ZZZ,ZZZ,ZZ9.
+          01  WS-REPORT-RC                PIC 9(3).
+
+          01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+              88  WS-EOF                  VALUE 'Y'.
+
+          01  WS-VALID-FLAG               PIC X VALUE 'Y'.
+              88  WS-RECORD-VALID         VALUE 'Y'.
+              88  WS-RECORD-INVALID       VALUE 'N'.
+
+          01  WS-VALID-CODES.
+              05  FILLER                  PIC X(2) VALUE '01'.
+              05  FILLER                  PIC X(2) VALUE '02'.
+              05  FILLER                  PIC X(2) VALUE '03'.
+              05  FILLER                  PIC X(2) VALUE '04'.
+          01  WS-VALID-CODES-TBL REDEFINES WS-VALID-CODES.
+              05  WS-VALID-CODE           PIC X(2) OCCURS 4 TIMES.
+          01  WS-CODE-SUB                 PIC 9 VALUE 1.
+          01  WS-CODE-FOUND               PIC X VALUE 'N'.
+              88  WS-CODE-IS-VALID        VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN                 PIC S9(4) COMP.
+           05  LS-PARM-TEXT                PIC X(20).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
           A-PARA.
           DISPLAY 'IN A-PARA'
-          GO TO B-PARA.
-        
+          ACCEPT WS-AUDIT-START-TIME FROM TIME
+          PERFORM A-PARA-SET-RUN-MODE
+          PERFORM A-PARA-RESTART
+          OPEN INPUT TRANS-FILE
+          IF NOT WS-TRANS-OK
+              DISPLAY 'ERROR: TRANS-FILE OPEN FAILED, STATUS='
+                  WS-TRANS-STATUS
+              SET WS-FILE-ERROR TO TRUE
+          END-IF
+          IF WS-RESTART-SKIP-COUNT > ZERO
+              OPEN EXTEND REJECT-FILE
+          ELSE
+              OPEN OUTPUT REJECT-FILE
+          END-IF
+          IF WS-REJECT-STATUS NOT = '00'
+              DISPLAY 'ERROR: REJECT-FILE OPEN FAILED, STATUS='
+                  WS-REJECT-STATUS
+              SET WS-FILE-ERROR TO TRUE
+          END-IF
+          IF NOT WS-FILE-ERROR
+              IF WS-RESTART-SKIP-COUNT > ZERO
+                  PERFORM A-PARA-SKIP
+                      VARYING WS-SKIP-SUB FROM 1 BY 1
+                      UNTIL WS-SKIP-SUB > WS-RESTART-SKIP-COUNT
+                          OR WS-EOF
+              END-IF
+              PERFORM UNTIL WS-EOF
+                  READ TRANS-FILE
+                      AT END
+                          SET WS-EOF TO TRUE
+                      NOT AT END
+                          PERFORM B-PARA
+                          PERFORM A-PARA-CHECKPOINT
+                  END-READ
+              END-PERFORM
+          END-IF
+          CLOSE TRANS-FILE
+          CLOSE REJECT-FILE
+          GO TO D-PARA.
+
+          A-PARA-SET-RUN-MODE.
+          IF LS-PARM-LEN > ZERO
+              IF LS-PARM-LEN > 20
+                  MOVE 20 TO WS-PARM-LEN
+              ELSE
+                  MOVE LS-PARM-LEN TO WS-PARM-LEN
+              END-IF
+              MOVE SPACES TO WS-RUN-MODE
+              MOVE LS-PARM-TEXT(1:WS-PARM-LEN) TO WS-RUN-MODE
+          END-IF
+          IF NOT WS-RUN-MODE-DAILY AND NOT WS-RUN-MODE-MONTHLY
+              DISPLAY 'UNRECOGNIZED RUN MODE ' WS-RUN-MODE
+                  ' - DEFAULTING TO DAILY'
+              SET WS-RUN-MODE-DAILY TO TRUE
+          END-IF
+          IF WS-RUN-MODE-MONTHLY
+              MOVE 'TRANSMTH' TO WS-TRANS-DSNAME
+              MOVE 4 TO WS-CODE-LIMIT
+              MOVE 5000 TO WS-CKPT-INTERVAL
+          ELSE
+              MOVE 'TRANSIN' TO WS-TRANS-DSNAME
+              MOVE 3 TO WS-CODE-LIMIT
+              MOVE 1000 TO WS-CKPT-INTERVAL
+          END-IF
+          DISPLAY 'RUN MODE: ' WS-RUN-MODE.
+
+          A-PARA-RESTART.
+          OPEN INPUT CHECKPOINT-FILE
+          IF WS-CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                  NOT AT END
+                      IF CKPT-IN-PROGRESS
+                          MOVE CKPT-RECORDS-READ
+                              TO WS-RESTART-SKIP-COUNT
+                          MOVE CKPT-RECORDS-READ
+                              TO WS-RECORDS-READ
+                          MOVE CKPT-RECORDS-REJECTED
+                              TO WS-RECORDS-REJECTED
+                          MOVE CKPT-WS-A TO WS-A
+                          MOVE CKPT-OVERFLOW-FLAG TO WS-A-OVERFLOW-FLAG
+                          DISPLAY 'RESTARTING AFTER RECORD '
+                              CKPT-RECORDS-READ
+                      END-IF
+              END-READ
+          END-IF
+          CLOSE CHECKPOINT-FILE.
+
+          A-PARA-SKIP.
+          READ TRANS-FILE
+              AT END
+                  SET WS-EOF TO TRUE
+          END-READ.
+
+          A-PARA-CHECKPOINT.
+          ADD 1 TO WS-CKPT-SINCE-LAST
+          IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+              MOVE ZERO TO WS-CKPT-SINCE-LAST
+              SET CKPT-IN-PROGRESS TO TRUE
+              PERFORM CHECKPOINT-WRITE
+          END-IF.
+
+          CHECKPOINT-WRITE.
+          MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+          MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+          MOVE WS-A TO CKPT-WS-A
+          MOVE WS-A-OVERFLOW-FLAG TO CKPT-OVERFLOW-FLAG
+          ACCEPT WS-CKPT-TS-DATE FROM DATE YYYYMMDD
+          ACCEPT WS-CKPT-TS-TIME FROM TIME
+          STRING WS-CKPT-TS-DATE WS-CKPT-TS-TIME
+              DELIMITED BY SIZE INTO CKPT-TIMESTAMP
+          OPEN OUTPUT CHECKPOINT-FILE
+          IF WS-CKPT-STATUS NOT = '00'
+              DISPLAY 'ERROR: CHECKPOINT-FILE OPEN FAILED, STATUS='
+                  WS-CKPT-STATUS
+              SET WS-FILE-ERROR TO TRUE
+          ELSE
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+          END-IF.
+
+          B-PARA.
+          ADD 1 TO WS-RECORDS-READ
+          SET WS-RECORD-VALID TO TRUE
+          MOVE SPACES TO REJECT-RECORD
+
+          IF TRANS-ID = SPACES
+              SET WS-RECORD-INVALID TO TRUE
+              MOVE 'R001' TO REJ-REASON-CODE
+              MOVE 'MISSING TRANSACTION ID' TO REJ-REASON-TEXT
+          END-IF
+
+          IF WS-RECORD-VALID AND TRANS-AMOUNT NOT NUMERIC
+              SET WS-RECORD-INVALID TO TRUE
+              MOVE 'R002' TO REJ-REASON-CODE
+              MOVE 'NON-NUMERIC TRANSACTION AMOUNT' TO REJ-REASON-TEXT
+          END-IF
+
+          IF WS-RECORD-VALID
+              MOVE 'N' TO WS-CODE-FOUND
+              PERFORM VARYING WS-CODE-SUB FROM 1 BY 1
+                      UNTIL WS-CODE-SUB > WS-CODE-LIMIT
+                  IF TRANS-CODE = WS-VALID-CODE (WS-CODE-SUB)
+                      MOVE 'Y' TO WS-CODE-FOUND
+                  END-IF
+              END-PERFORM
+              IF NOT WS-CODE-IS-VALID
+                  SET WS-RECORD-INVALID TO TRUE
+                  MOVE 'R003' TO REJ-REASON-CODE
+                  MOVE 'INVALID TRANSACTION CODE' TO REJ-REASON-TEXT
+              END-IF
+          END-IF
+
+          IF WS-RECORD-VALID
+              ADD 1 TO WS-A
+                  ON SIZE ERROR
+                      SET WS-A-OVERFLOW TO TRUE
+              END-ADD
+          ELSE
+              ADD 1 TO WS-RECORDS-REJECTED
+              MOVE TRANS-ID TO REJ-TRANS-ID
+              WRITE REJECT-RECORD
+          END-IF.
+
           D-PARA.
-          DISPLAY 'IN D-PARA '.
+          ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+          ACCEPT WS-RUN-TIME FROM TIME
+          PERFORM D-PARA-OPEN-OUTPUTS
+          SET CKPT-COMPLETE TO TRUE
+          PERFORM CHECKPOINT-WRITE
+          PERFORM D-PARA-SET-RC
+
+          IF WS-REPORT-STATUS = '00'
+              MOVE SPACES TO REPORT-LINE
+              IF WS-RUN-MODE-MONTHLY
+                  STRING 'MONTHLY TRANSACTION RUN SUMMARY'
+                      DELIMITED BY SIZE INTO REPORT-LINE
+              ELSE
+                  STRING 'DAILY TRANSACTION RUN SUMMARY'
+                      DELIMITED BY SIZE INTO REPORT-LINE
+              END-IF
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING 'RUN DATE: ' WS-RUN-CC WS-RUN-YY '-' WS-RUN-MM '-'
+                  WS-RUN-DD '   RUN TIME: ' WS-RUN-HH ':' WS-RUN-MN ':'
+                  WS-RUN-SS DELIMITED BY SIZE INTO REPORT-LINE
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              MOVE WS-RECORDS-READ TO WS-REPORT-TOTAL-PIC
+              STRING 'RECORDS READ:       ' WS-REPORT-TOTAL-PIC
+                  DELIMITED BY SIZE INTO REPORT-LINE
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              MOVE WS-RECORDS-REJECTED TO WS-REPORT-TOTAL-PIC
+              STRING 'RECORDS REJECTED:   ' WS-REPORT-TOTAL-PIC
+                  DELIMITED BY SIZE INTO REPORT-LINE
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              MOVE WS-A TO WS-REPORT-TOTAL-PIC
+              STRING 'CONTROL TOTAL (WS-A): ' WS-REPORT-TOTAL-PIC
+                  DELIMITED BY SIZE INTO REPORT-LINE
+              WRITE REPORT-LINE
+
+              IF WS-A-OVERFLOW
+                  MOVE SPACES TO REPORT-LINE
+                  MOVE '*** WARNING: WS-A CONTROL TOTAL OVERFLOWED ***'
+                      TO REPORT-LINE
+                  WRITE REPORT-LINE
+              END-IF
+
+              MOVE SPACES TO REPORT-LINE
+              MOVE RETURN-CODE TO WS-REPORT-RC
+              STRING 'RETURN CODE:        ' WS-REPORT-RC
+                  DELIMITED BY SIZE INTO REPORT-LINE
+              WRITE REPORT-LINE
+
+              CLOSE REPORT-FILE
+          END-IF
+
+          PERFORM D-PARA-WRITE-AUDIT
           STOP RUN.
+
+          D-PARA-OPEN-OUTPUTS.
+          OPEN OUTPUT REPORT-FILE
+          IF WS-REPORT-STATUS NOT = '00'
+              DISPLAY 'ERROR: REPORT-FILE OPEN FAILED, STATUS='
+                  WS-REPORT-STATUS
+              SET WS-FILE-ERROR TO TRUE
+          END-IF
+          OPEN EXTEND AUDIT-FILE
+          IF WS-AUDIT-STATUS NOT = '00'
+              DISPLAY 'ERROR: AUDIT-FILE OPEN FAILED, STATUS='
+                  WS-AUDIT-STATUS
+              SET WS-FILE-ERROR TO TRUE
+          END-IF.
+
+          D-PARA-WRITE-AUDIT.
+          MOVE WS-RUN-DATE TO AUD-JOB-DATE
+          MOVE WS-AUDIT-START-TIME TO AUD-START-TIME
+          MOVE WS-RUN-TIME TO AUD-END-TIME
+          MOVE WS-RUN-MODE TO AUD-RUN-MODE
+          MOVE WS-RECORDS-READ TO AUD-RECORDS-PROCESSED
+          MOVE WS-RECORDS-REJECTED TO AUD-RECORDS-REJECTED
+          MOVE RETURN-CODE TO AUD-RETURN-CODE
+          IF WS-AUDIT-STATUS = '00'
+              WRITE AUDIT-RECORD
+              CLOSE AUDIT-FILE
+          END-IF.
+
+          D-PARA-SET-RC.
+          IF WS-FILE-ERROR OR WS-A-OVERFLOW OR WS-RECORDS-READ = ZERO
+              MOVE 8 TO RETURN-CODE
+          ELSE
+              IF WS-RECORDS-REJECTED = ZERO
+                  MOVE 0 TO RETURN-CODE
+              ELSE
+                  IF WS-RECORDS-REJECTED >= WS-RECORDS-READ
+                      MOVE 8 TO RETURN-CODE
+                  ELSE
+                      MOVE 4 TO RETURN-CODE
+                  END-IF
+              END-IF
+          END-IF.
