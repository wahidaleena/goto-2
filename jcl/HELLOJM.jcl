@@ -0,0 +1,30 @@
+//HELLOJM  JOB (ACCTNO,ROOM),'MONTH-END TRAN RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* ----------------------------------------------------------------
+//* RUNS HELLO IN MONTHLY MODE FOR THE END-OF-MONTH CYCLE. SAME LOAD
+//* MODULE AS THE DAILY JOB (HELLOJ) -- ONLY THE PARM AND DATASETS
+//* DIFFER. RESTART THE SAME WAY: RESUBMIT FROM STEP010, CKPTFILE
+//* PICKS UP WHERE THE LAST RUN LEFT OFF.
+//* ----------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=HELLO,PARM='MONTHLY'
+//TRANSMTH DD DSN=PROD.MONTHLY.TRANIN,DISP=SHR
+//* REJECTS USES MOD SO A RESTART APPENDS TO THE PRIOR ATTEMPT'S
+//* REJECT DETAIL INSTEAD OF RECREATING IT EMPTY, AND SO AN ABEND
+//* DOES NOT DELETE REJECTS ALREADY WRITTEN FOR THIS RUN.
+//REJECTS  DD DSN=PROD.MONTHLY.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RPTOUT   DD SYSOUT=*
+//CKPTFILE DD DSN=PROD.MONTHLY.CKPT,
+//             DISP=(MOD,KEEP,KEEP),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.BATCH.RUNHIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
