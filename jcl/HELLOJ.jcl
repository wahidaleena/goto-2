@@ -0,0 +1,32 @@
+//HELLOJ   JOB (ACCTNO,ROOM),'DAILY TRAN RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* ----------------------------------------------------------------
+//* RUNS HELLO AS THE NIGHTLY DAILY-TRANSACTION BATCH STEP.
+//* RESTART: IF THE STEP ABENDS, RESUBMIT FROM STEP010 WITH NO
+//* CHANGES -- CKPTFILE CARRIES THE LAST GOOD CHECKPOINT AND HELLO
+//* WILL SKIP ALREADY-PROCESSED RECORDS AUTOMATICALLY.
+//* PARM SELECTS THE RUN MODE: DAILY (THIS JOB) OR MONTHLY (SEE
+//* HELLOJM FOR THE END-OF-MONTH CYCLE AGAINST THE SAME LOAD MODULE).
+//* ----------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=HELLO,PARM='DAILY'
+//TRANSIN  DD DSN=PROD.DAILY.TRANIN,DISP=SHR
+//* REJECTS USES MOD SO A RESTART APPENDS TO THE PRIOR ATTEMPT'S
+//* REJECT DETAIL INSTEAD OF RECREATING IT EMPTY, AND SO AN ABEND
+//* DOES NOT DELETE REJECTS ALREADY WRITTEN FOR THIS RUN.
+//REJECTS  DD DSN=PROD.DAILY.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RPTOUT   DD SYSOUT=*
+//CKPTFILE DD DSN=PROD.DAILY.CKPT,
+//             DISP=(MOD,KEEP,KEEP),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.BATCH.RUNHIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
