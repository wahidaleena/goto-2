@@ -0,0 +1,12 @@
+      ***************************************************************
+      * SHARED RUN-COUNTER FIELDS FOR THE DAILY TRANSACTION SUITE.
+      * COPY THIS INTO WORKING-STORAGE SO EVERY PROGRAM THAT TRACKS
+      * RECORD COUNTS AND THE WS-A CONTROL TOTAL USES ONE DEFINITION.
+      ***************************************************************
+          01  WS-A                        PIC 9(9) VALUE ZERO.
+
+          01  WS-A-OVERFLOW-FLAG          PIC X VALUE 'N'.
+              88  WS-A-OVERFLOW           VALUE 'Y'.
+
+          01  WS-RECORDS-READ             PIC 9(9) VALUE ZERO.
+          01  WS-RECORDS-REJECTED         PIC 9(9) VALUE ZERO.
